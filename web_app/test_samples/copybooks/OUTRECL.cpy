@@ -0,0 +1,26 @@
+000100*----------------------------------------------------------
+000200* OUTRECL - INVOICE EXTRACT RECORD LAYOUT (FOUT)
+000300*          SHARED BY DEMOCOB, DEMOREPT, AND ANY OTHER
+000400*          PROGRAM THAT READS OR WRITES FOUT.
+000500*----------------------------------------------------------
+000600*--------------------------------------------------------
+000700* MODIFICATION HISTORY
+000800*--------------------------------------------------------
+000900* 2026-08-09 RF  PULLED OUT OF DEMOCOB INTO A SHARED
+001000*                COPYBOOK NOW THAT DEMOREPT ALSO NEEDS
+001100*                THE OUT-REC LAYOUT.
+001150* 2026-08-09 RF  ADDED CURRENCY-CODE AND EUR-EQUIV-AMT FOR
+001160*                MULTI-CURRENCY BILLING.
+001170* 2026-08-09 RF  ADDED INVOICE-DATE SO THE NEW DEMOARCH
+001180*                PROGRAM CAN AGE RECORDS OUT OF FOUT.
+001200*--------------------------------------------------------
+001300 01  OUT-REC.
+001400     05 REC-TYPE            PIC X(03).
+001500     05 INVOICE-NO          PIC 9(10).
+001510     05 INVOICE-DATE        PIC 9(08).
+001600     05 AMOUNT-HT           PIC S9(7)V99 COMP-3.
+001700     05 TVA-AMOUNT          PIC S9(7)V99 COMP-3.
+001800     05 AMOUNT-TTC          PIC S9(7)V99 COMP-3.
+001810     05 CURRENCY-CODE       PIC X(03).
+001820     05 EUR-EQUIV-AMT       PIC S9(7)V99 COMP-3.
+001900     05 LABEL-TEXT          PIC X(20).
