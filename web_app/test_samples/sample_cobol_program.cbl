@@ -1,14 +1,896 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DEMOCOB.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  FOUT.
-       01  OUT-REC.
-           05 REC-TYPE         PIC X(3).
-           05 INVOICE-NO       PIC 9(10).
-           05 AMOUNT-TTC       PIC S9(7)V99 COMP-3.
-           05 LABEL-TEXT       PIC X(20).
-       PROCEDURE DIVISION.
-           OPEN OUTPUT FOUT.
-           WRITE OUT-REC.
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    DEMOCOB.
+000030 AUTHOR.        R. FABIANI.
+000040 INSTALLATION.  BILLING SYSTEMS - INVOICE EXTRACT.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------
+000100* 2026-08-09 RF  INITIAL VERSION - REWRITTEN FROM STUB TO
+000110*                DRIVE FOUT FROM INVOICE-TRANS INPUT FILE.
+000120*                EACH TRANSACTION IS MOVED INTO OUT-REC AND
+000130*                WRITTEN UNTIL END OF THE TRANSACTION FILE.
+000140* 2026-08-09 RF  ADDED AMOUNT-HT/TVA-AMOUNT TO OUT-REC AND A
+000150*                TAX-BREAKDOWN PARAGRAPH THAT BACKS THE VAT
+000160*                OUT OF THE TRANSACTION'S TTC AMOUNT.
+000170* 2026-08-09 RF  LABEL-TEXT IS NOW RESOLVED FROM THE NEW
+000180*                CUSTOMER-MASTER FILE VIA TRAN-CUSTOMER-NO
+000190*                INSTEAD OF BEING HAND-KEYED ON THE
+000200*                TRANSACTION. INVOICES FOR AN UNKNOWN
+000210*                CUSTOMER ARE REJECTED RATHER THAN WRITTEN.
+000220* 2026-08-09 RF  OUT-REC LAYOUT MOVED TO COPYBOOK OUTRECL
+000230*                SO THE NEW DEMOREPT PROGRAM CAN SHARE IT.
+000240* 2026-08-09 RF  ADDED CHECKPOINT/RESTART SUPPORT. A
+000250*                RESTART RECORD IS COMMITTED TO DEMOCKPT
+000260*                AFTER EVERY TRANSACTION; A "RESTART"
+000270*                COMMAND-LINE PARM REPOSITIONS INVOICE-TRANS
+000280*                PAST THE LAST CHECKPOINTED INVOICE BEFORE
+000290*                RESUMING.
+000300* 2026-08-09 RF  ADDED RECONCILIATION AGAINST THE TRAILER
+000310*                RECORD (REC-TYPE 'TRL') SHIPPED AT THE END
+000320*                OF INVOICE-TRANS. A COUNT OR AMOUNT
+000330*                MISMATCH SETS A NON-ZERO RETURN-CODE SO A
+000340*                SHORT BATCH DOES NOT FLOW ON TO BILLING.
+000350* 2026-08-09 RF  ADDED CURRENCY-CODE/EUR-EQUIV-AMT ON
+000360*                OUT-REC AND A CONVERSION PARAGRAPH THAT
+000370*                LOOKS UP THE EXCHANGE RATE ON THE NEW
+000380*                CURRENCY-RATES FILE FOR NON-EUR INVOICES.
+000390* 2026-08-09 RF  ADDED INVOICE-DATE (FROM TRAN-INVOICE-DATE)
+000400*                SO THE NEW DEMOARCH PROGRAM CAN AGE
+000410*                RECORDS OUT OF FOUT BY INVOICE DATE.
+000420* 2026-08-09 RF  WRITE-OUT-REC NOW ALSO APPENDS AN AUDIT
+000430*                RECORD (RUN SEQUENCE, TIMESTAMP, SEQUENCE
+000440*                NUMBER, INVOICE-NO, AMOUNT-TTC) TO THE NEW
+000450*                AUDIT-TRAIL FILE FOR EVERY OUT-REC WRITTEN.
+000460* 2026-08-09 RF  FOUT IS NOW BUILT AS A SCRATCH FILE
+000470*                (FOUT.NEW) AND ONLY SWAPPED OVER THE REAL
+000480*                FOUT ONCE RECONCILIATION HAS PASSED, SO A
+000490*                BATCH THAT FAILS RECONCILIATION NO LONGER
+000500*                LEAVES A SHORT FOUT FOR DOWNSTREAM JOBS TO
+000510*                PICK UP. RECONCILIATION ITSELF NOW ADDS
+000520*                REJECTED INVOICES BACK IN WHEN COMPARING
+000530*                AGAINST THE UPSTREAM CONTROL TOTALS, SINCE
+000540*                THE UPSTREAM SYSTEM HAS NO KNOWLEDGE OF OUR
+000550*                LOCAL CUSTOMER-MASTER REJECTS AND COUNTS
+000560*                THEM IN ITS TOTALS REGARDLESS. THE RUN
+000570*                SEQUENCE NUMBER STAMPED ON THE AUDIT TRAIL
+000580*                NOW ADVANCES ON EVERY RUN, NOT JUST ACROSS A
+000590*                CRASH/RESTART PAIR, SO A SAME-DAY RERUN IS
+000600*                DISTINGUISHABLE FROM THE ORIGINAL RUN.
+000610* 2026-08-09 RF  A MISSING TRAILER RECORD IS NOW TREATED AS A
+000620*                RECONCILIATION FAILURE INSTEAD OF A SKIPPED
+000630*                CHECK, SINCE A TRANSMISSION TRUNCATED BADLY
+000640*                ENOUGH TO LOSE THE TRAILER ITSELF IS EXACTLY
+000650*                THE CASE RECONCILIATION EXISTS TO CATCH.
+000660*                AUDIT RECORDS ARE NOW HELD IN A SCRATCH FILE
+000670*                (DEMOAUDT.NEW) DURING THE RUN AND ONLY
+000680*                APPENDED ONTO THE LIVE AUDIT-TRAIL DATASET
+000690*                ONCE RECONCILIATION PASSES, SO A FAILED RUN
+000700*                NO LONGER LEAVES A PERMANENT AUDIT TRACE FOR
+000710*                INVOICES THAT NEVER MADE IT INTO FOUT.
+000720* 2026-08-09 RF  FOUT AND AUDIT-SCRATCH NOW HAVE FILE STATUS
+000730*                CLAUSES, AND A RESTART FALLS BACK TO OPEN
+000740*                OUTPUT ON EITHER WHEN STATUS COMES BACK "FILE
+000750*                NOT FOUND" INSTEAD OF ABENDING, SINCE A CRASH
+000760*                EARLY ENOUGH IN A RUN (BEFORE EITHER SCRATCH
+000770*                FILE WAS EVER OPENED) LEAVES NOTHING FOR
+000780*                RESTART'S OPEN EXTEND TO EXTEND. A RESTART NOW
+000790*                ALSO TRUNCATES FOUT.NEW/AUDIT-SCRATCH BACK TO
+000800*                THE RECORD COUNT THE LAST SUCCESSFUL CHECKPOINT
+000810*                ACTUALLY COVERS (1300-TRUNCATE-FOUT-SCRATCH,
+000820*                1350-TRUNCATE-AUDIT-SCRATCH) BEFORE RESUMING,
+000830*                SO A TRANSACTION WRITTEN BUT NOT YET
+000840*                CHECKPOINTED AT THE TIME OF A CRASH CANNOT BE
+000850*                DUPLICATED WHEN IT IS REPROCESSED.
+000860*----------------------------------------------------------
+000870 ENVIRONMENT DIVISION.
+000880 INPUT-OUTPUT SECTION.
+000890 FILE-CONTROL.
+000900     SELECT INVOICE-TRANS ASSIGN TO "INVTRANS"
+000910         ORGANIZATION IS SEQUENTIAL.
+000920
+000930*    FOUT IS BUILT AS A SCRATCH FILE AND ONLY SWAPPED OVER
+000940*    THE REAL FOUT DATASET NAME AFTER RECONCILIATION PASSES
+000950*    (SEE 8100-SWAP-CURRENT-TO-FOUT).
+000960     SELECT FOUT ASSIGN TO "FOUT.NEW"
+000970         ORGANIZATION IS SEQUENTIAL
+000980         FILE STATUS IS WS-FOUT-FILE-STATUS.
+000990
+001000*    FOUT-TRUNC IS THE WORK FILE 1300-TRUNCATE-FOUT-SCRATCH
+001010*    REBUILDS FOUT.NEW INTO ON A RESTART, SO A RECORD A CRASH
+001020*    LEFT PHYSICALLY WRITTEN AFTER THE LAST SUCCESSFUL
+001030*    CHECKPOINT IS DROPPED RATHER THAN REPROCESSED INTO A
+001040*    DUPLICATE (SEE 2400-UPDATE-CHECKPOINT).
+001050     SELECT FOUT-TRUNC ASSIGN TO WS-FOUT-TRUNC-NAME
+001060         ORGANIZATION IS SEQUENTIAL.
+001070
+001080     SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+001090         ORGANIZATION IS INDEXED
+001100         ACCESS MODE IS RANDOM
+001110         RECORD KEY IS CUST-NO.
+001120
+001130     SELECT CHECKPOINT-FILE ASSIGN TO "DEMOCKPT"
+001140         ORGANIZATION IS SEQUENTIAL
+001150         FILE STATUS IS WS-CKPT-FILE-STATUS.
+001160
+001170     SELECT CURRENCY-RATES ASSIGN TO "CURRATES"
+001180         ORGANIZATION IS INDEXED
+001190         ACCESS MODE IS RANDOM
+001200         RECORD KEY IS CURR-CODE.
+001210
+001220     SELECT AUDIT-TRAIL ASSIGN TO "DEMOAUDT"
+001230         ORGANIZATION IS SEQUENTIAL
+001240         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+001250
+001260*    AUDIT-SCRATCH HOLDS THIS RUN'S AUDIT RECORDS UNTIL
+001270*    RECONCILIATION PASSES (SEE 8200-COMMIT-AUDIT-TRAIL) SO A
+001280*    FAILED RUN NEVER LEAVES A PERMANENT TRACE FOR INVOICES
+001290*    THAT NEVER ACTUALLY MADE IT INTO THE LIVE FOUT.
+001300     SELECT AUDIT-SCRATCH ASSIGN TO "DEMOAUDT.NEW"
+001310         ORGANIZATION IS SEQUENTIAL
+001320         FILE STATUS IS WS-AUDIT-SCRATCH-FILE-STATUS.
+001330
+001340*    AUDIT-TRUNC IS THE WORK FILE 1350-TRUNCATE-AUDIT-SCRATCH
+001350*    REBUILDS DEMOAUDT.NEW INTO ON A RESTART, FOR THE SAME
+001360*    REASON FOUT-TRUNC EXISTS FOR FOUT.NEW.
+001370     SELECT AUDIT-TRUNC ASSIGN TO WS-AUDIT-TRUNC-NAME
+001380         ORGANIZATION IS SEQUENTIAL.
+001390
+001400 DATA DIVISION.
+001410 FILE SECTION.
+001420*----------------------------------------------------------
+001430* INVOICE-TRANS - RAW INVOICE TRANSACTIONS FROM BILLING
+001440*----------------------------------------------------------
+001450 FD  INVOICE-TRANS
+001460     RECORDING MODE IS F.
+001470 01  TRAN-REC.
+001480     05 TRAN-REC-TYPE       PIC X(03).
+001490     05 TRAN-INVOICE-NO     PIC 9(10).
+001500     05 TRAN-AMOUNT-TTC     PIC S9(7)V99 COMP-3.
+001510     05 TRAN-VAT-RATE       PIC 9(2)V99 COMP-3.
+001520     05 TRAN-CUSTOMER-NO    PIC 9(06).
+001530     05 TRAN-INVOICE-DATE   PIC 9(08).
+001540     05 TRAN-CURRENCY-CODE  PIC X(03).
+001550     05 TRAN-LABEL-TEXT     PIC X(20).
+001560*----------------------------------------------------------
+001570* TRAN-TRAILER - BATCH TRAILER RECORD (REC-TYPE 'TRL'),
+001580*                SHIPPED AS THE LAST RECORD ON
+001590*                INVOICE-TRANS, CARRYING THE UPSTREAM
+001600*                BILLING SYSTEM'S CONTROL TOTALS FOR THE
+001610*                BATCH.
+001620*----------------------------------------------------------
+001630 01  TRAN-TRAILER REDEFINES TRAN-REC.
+001640     05 TRL-REC-TYPE        PIC X(03).
+001650     05 TRL-EXPECTED-COUNT  PIC 9(07).
+001660     05 TRL-EXPECTED-AMOUNT PIC S9(9)V99 COMP-3.
+001670     05 FILLER              PIC X(42).
+001680*----------------------------------------------------------
+001690* FOUT - INVOICE EXTRACT PASSED TO DOWNSTREAM BILLING
+001700*----------------------------------------------------------
+001710 FD  FOUT
+001720     RECORDING MODE IS F.
+001730     COPY OUTRECL.
+001740*----------------------------------------------------------
+001750* FOUT-TRUNC - SEE 1300-TRUNCATE-FOUT-SCRATCH. TRUNC-REC IS
+001760*              A FLAT PIC X(64) SLOT (THE EXACT LENGTH OF
+001770*              OUT-REC) RATHER THAN ANOTHER COPY OUTRECL, SO
+001780*              ITS FIELD NAMES CANNOT COLLIDE WITH OUT-REC'S
+001790*              OWN - THE PROCEDURE DIVISION BELOW REFERENCES
+001800*              OUT-REC'S FIELDS UNQUALIFIED THROUGHOUT.
+001810*----------------------------------------------------------
+001820 FD  FOUT-TRUNC
+001830     RECORDING MODE IS F.
+001840 01  TRUNC-REC               PIC X(64).
+001850*----------------------------------------------------------
+001860* CUSTOMER-MASTER - OFFICIAL CUSTOMER NAME AND ADDRESS,
+001870*                   KEYED BY CUSTOMER NUMBER
+001880*----------------------------------------------------------
+001890 FD  CUSTOMER-MASTER.
+001900 01  CUST-REC.
+001910     05 CUST-NO             PIC 9(06).
+001920     05 CUST-NAME           PIC X(30).
+001930     05 CUST-ADDRESS        PIC X(40).
+001940*----------------------------------------------------------
+001950* CHECKPOINT-FILE - RESTART RECORD REWRITTEN AFTER EVERY
+001960*                   TRANSACTION, SO THE LAST INVOICE IT NAMES
+001970*                   IS NEVER MORE THAN ONE TRANSACTION BEHIND
+001980*                   WHAT IS ACTUALLY IN FOUT.NEW/AUDIT-SCRATCH.
+001990*                   A CRASH BETWEEN THE WRITE AND THIS RECORD'S
+002000*                   OWN COMMIT CAN STILL LEAVE ONE OUT-REC/AUDIT
+002010*                   RECORD PHYSICALLY WRITTEN WITHOUT BEING
+002020*                   CHECKPOINTED, SO 1000-INITIALIZE TRUNCATES
+002030*                   FOUT.NEW/AUDIT-SCRATCH BACK TO THIS RECORD'S
+002040*                   ACTUAL COUNT ON RESTART (SEE
+002050*                   1300-TRUNCATE-FOUT-SCRATCH AND
+002060*                   1350-TRUNCATE-AUDIT-SCRATCH) SO THAT RECORD
+002070*                   CANNOT SURVIVE TO BE DUPLICATED.
+002080*----------------------------------------------------------
+002090 FD  CHECKPOINT-FILE
+002100     RECORDING MODE IS F.
+002110 01  CKPT-REC.
+002120     05 CKPT-RUN-SEQ         PIC 9(05).
+002130     05 CKPT-LAST-INVOICE    PIC 9(10).
+002140     05 CKPT-ACTUAL-COUNT    PIC 9(07).
+002150     05 CKPT-ACTUAL-AMOUNT   PIC S9(9)V99 COMP-3.
+002160     05 CKPT-REJECT-COUNT    PIC 9(05).
+002170     05 CKPT-REJECT-AMOUNT   PIC S9(9)V99 COMP-3.
+002180     05 CKPT-AUDIT-SEQ       PIC 9(07).
+002190*----------------------------------------------------------
+002200* CURRENCY-RATES - EXCHANGE RATE TO EUR FOR EACH NON-EUR
+002210*                  CURRENCY CODE DEMOCOB MAY RECEIVE
+002220*----------------------------------------------------------
+002230 FD  CURRENCY-RATES.
+002240 01  CURR-REC.
+002250     05 CURR-CODE            PIC X(03).
+002260     05 CURR-RATE-TO-EUR     PIC 9(04)V9(06) COMP-3.
+002270*----------------------------------------------------------
+002280* AUDIT-TRAIL - ONE RECORD PER OUT-REC WRITTEN TO FOUT, SO
+002290*               AN INVOICE'S WRITE CAN BE TRACED BACK TO THE
+002300*               RUN AND MOMENT IT WAS PRODUCED
+002310*----------------------------------------------------------
+002320 FD  AUDIT-TRAIL
+002330     RECORDING MODE IS F.
+002340 01  AUDIT-REC.
+002350     05 AUD-RUN-SEQ          PIC 9(05).
+002360     05 AUD-RUN-DATE         PIC 9(08).
+002370     05 AUD-RUN-TIME         PIC 9(08).
+002380     05 AUD-SEQ-NO           PIC 9(07).
+002390     05 AUD-INVOICE-NO       PIC 9(10).
+002400     05 AUD-AMOUNT-TTC       PIC S9(7)V99 COMP-3.
+002410*----------------------------------------------------------
+002420* AUDIT-SCRATCH - THIS RUN'S AUDIT RECORDS, HELD HERE UNTIL
+002430*                 RECONCILIATION PASSES AND THEY ARE APPENDED
+002440*                 ONTO THE LIVE AUDIT-TRAIL DATASET
+002450*----------------------------------------------------------
+002460 FD  AUDIT-SCRATCH
+002470     RECORDING MODE IS F.
+002480 01  AUDIT-SCRATCH-REC.
+002490     05 AUDS-RUN-SEQ         PIC 9(05).
+002500     05 AUDS-RUN-DATE        PIC 9(08).
+002510     05 AUDS-RUN-TIME        PIC 9(08).
+002520     05 AUDS-SEQ-NO          PIC 9(07).
+002530     05 AUDS-INVOICE-NO      PIC 9(10).
+002540     05 AUDS-AMOUNT-TTC      PIC S9(7)V99 COMP-3.
+002550*----------------------------------------------------------
+002560* AUDIT-TRUNC - SEE 1350-TRUNCATE-AUDIT-SCRATCH. SAME LAYOUT
+002570*               AS AUDIT-SCRATCH-REC, GIVEN ITS OWN FIELD
+002580*               NAMES SO THE TWO RECORDS DO NOT COLLIDE.
+002590*----------------------------------------------------------
+002600 FD  AUDIT-TRUNC
+002610     RECORDING MODE IS F.
+002620 01  AUDIT-TRUNC-REC.
+002630     05 AUDT-RUN-SEQ          PIC 9(05).
+002640     05 AUDT-RUN-DATE         PIC 9(08).
+002650     05 AUDT-RUN-TIME         PIC 9(08).
+002660     05 AUDT-SEQ-NO           PIC 9(07).
+002670     05 AUDT-INVOICE-NO       PIC 9(10).
+002680     05 AUDT-AMOUNT-TTC       PIC S9(7)V99 COMP-3.
+002690 WORKING-STORAGE SECTION.
+002700 77  WS-EOF-SWITCH          PIC X(01) VALUE 'N'.
+002710     88 END-OF-TRANS-FILE   VALUE 'Y'.
+002720 77  WS-CUSTOMER-SWITCH     PIC X(01) VALUE 'Y'.
+002730     88 CUSTOMER-FOUND      VALUE 'Y'.
+002740     88 CUSTOMER-NOT-FOUND  VALUE 'N'.
+002750 77  WS-REJECT-COUNT        PIC 9(05) COMP VALUE ZERO.
+002760 77  WS-REJECT-AMOUNT-TTC   PIC S9(9)V99 COMP-3 VALUE ZERO.
+002770*----------------------------------------------------------
+002780* CHECKPOINT/RESTART WORKING STORAGE
+002790*----------------------------------------------------------
+002800 77  WS-RESTART-PARM        PIC X(10) VALUE SPACES.
+002810 77  WS-RESTART-SWITCH      PIC X(01) VALUE 'N'.
+002820     88 RESTART-REQUESTED   VALUE 'Y'.
+002830 77  WS-RUN-SEQ             PIC 9(05) COMP VALUE ZERO.
+002840 77  WS-LAST-CKPT-INVOICE   PIC 9(10) VALUE ZERO.
+002850 77  WS-CKPT-FILE-STATUS    PIC X(02) VALUE "00".
+002860     88 CKPT-FILE-NOT-FOUND VALUE "35".
+002870*----------------------------------------------------------
+002880* RECONCILIATION WORKING STORAGE
+002890*----------------------------------------------------------
+002900 77  WS-TRAILER-SWITCH      PIC X(01) VALUE 'N'.
+002910     88 TRAILER-SEEN        VALUE 'Y'.
+002920 77  WS-RECON-SWITCH        PIC X(01) VALUE 'N'.
+002930     88 RECON-MISMATCH      VALUE 'Y'.
+002940 77  WS-ACTUAL-REC-COUNT    PIC 9(07) COMP VALUE ZERO.
+002950 77  WS-ACTUAL-AMOUNT-TTC   PIC S9(9)V99 COMP-3 VALUE ZERO.
+002960*----------------------------------------------------------
+002970* MULTI-CURRENCY WORKING STORAGE
+002980*----------------------------------------------------------
+002990 77  WS-DEFAULT-CURRENCY    PIC X(03) VALUE "EUR".
+003000*----------------------------------------------------------
+003010* AUDIT-TRAIL WORKING STORAGE
+003020*----------------------------------------------------------
+003030 77  WS-AUDIT-SEQ           PIC 9(07) COMP VALUE ZERO.
+003040 77  WS-AUDIT-EOF-SWITCH    PIC X(01) VALUE 'N'.
+003050     88 END-OF-AUDIT-SCRATCH VALUE 'Y'.
+003060 77  WS-AUDIT-SCRATCH-NAME  PIC X(12) VALUE "DEMOAUDT.NEW".
+003070 77  WS-AUDIT-FILE-STATUS   PIC X(02) VALUE "00".
+003080     88 AUDIT-FILE-NOT-FOUND VALUE "35".
+003090 77  WS-AUDIT-SCRATCH-FILE-STATUS PIC X(02) VALUE "00".
+003100     88 AUDIT-SCRATCH-NOT-FOUND VALUE "35".
+003110*----------------------------------------------------------
+003120* WORKING STORAGE USED TO SWAP THE SCRATCH FOUT.NEW BACK
+003130* OVER THE REAL FOUT ONCE RECONCILIATION HAS PASSED
+003140*----------------------------------------------------------
+003150 77  WS-FOUT-OLD-NAME       PIC X(08) VALUE "FOUT".
+003160 77  WS-FOUT-NEW-NAME       PIC X(08) VALUE "FOUT.NEW".
+003170 77  WS-FOUT-FILE-STATUS    PIC X(02) VALUE "00".
+003180     88 FOUT-FILE-NOT-FOUND VALUE "35".
+003190 77  WS-SWAP-STATUS         PIC S9(09) COMP-5 VALUE ZERO.
+003200*----------------------------------------------------------
+003210* WORKING STORAGE USED BY 1300-TRUNCATE-FOUT-SCRATCH AND
+003220* 1350-TRUNCATE-AUDIT-SCRATCH TO REBUILD FOUT.NEW/DEMOAUDT.NEW
+003230* ON A RESTART, KEEPING ONLY THE RECORDS THE LAST SUCCESSFUL
+003240* CHECKPOINT ACTUALLY COVERS
+003250*----------------------------------------------------------
+003260 77  WS-FOUT-TRUNC-NAME     PIC X(08) VALUE "FOUT.TRC".
+003270 77  WS-AUDIT-TRUNC-NAME    PIC X(12) VALUE "DEMOAUDT.TRC".
+003280 77  WS-TRUNC-REC-COUNT     PIC 9(07) COMP VALUE ZERO.
+003290 77  WS-TRUNC-EOF-SWITCH    PIC X(01) VALUE 'N'.
+003300     88 END-OF-TRUNC-SOURCE VALUE 'Y'.
+003310 PROCEDURE DIVISION.
+003320*----------------------------------------------------------
+003330* 0000-MAINLINE
+003340*----------------------------------------------------------
+003350 0000-MAINLINE.
+003360     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+003370     PERFORM 2000-PROCESS-TRANS THRU 2000-PROCESS-TRANS-EXIT
+003380         UNTIL END-OF-TRANS-FILE.
+003390     PERFORM 5000-RECONCILE-TOTALS
+003400         THRU 5000-RECONCILE-TOTALS-EXIT.
+003410     PERFORM 8000-TERMINATE THRU 8000-TERMINATE-EXIT.
+003420     IF RECON-MISMATCH
+003430         MOVE 16 TO RETURN-CODE
+003440     END-IF.
+003450     STOP RUN.
+003460*----------------------------------------------------------
+003470* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ
+003480*----------------------------------------------------------
+003490 1000-INITIALIZE.
+003500     ACCEPT WS-RESTART-PARM FROM COMMAND-LINE.
+003510     IF WS-RESTART-PARM = "RESTART"
+003520         SET RESTART-REQUESTED TO TRUE
+003530     END-IF.
+003540     OPEN INPUT INVOICE-TRANS.
+003550     OPEN INPUT CUSTOMER-MASTER.
+003560     OPEN INPUT CURRENCY-RATES.
+003570     IF RESTART-REQUESTED
+003580         PERFORM 1100-READ-CHECKPOINT
+003590             THRU 1100-READ-CHECKPOINT-EXIT
+003600*        TRUNCATE FOUT.NEW/AUDIT-SCRATCH BACK TO EXACTLY THE
+003610*        RECORD COUNT THE CHECKPOINT JUST RESTORED, IN CASE A
+003620*        CRASH LEFT ONE EXTRA RECORD PHYSICALLY WRITTEN AFTER
+003630*        THE LAST SUCCESSFUL CHECKPOINT COMMIT - OTHERWISE
+003640*        REPROCESSING THAT TRANSACTION WOULD DUPLICATE IT.
+003650         PERFORM 1300-TRUNCATE-FOUT-SCRATCH
+003660             THRU 1300-TRUNCATE-FOUT-SCRATCH-EXIT
+003670         PERFORM 1350-TRUNCATE-AUDIT-SCRATCH
+003680             THRU 1350-TRUNCATE-AUDIT-SCRATCH-EXIT
+003690         OPEN EXTEND FOUT
+003700         IF FOUT-FILE-NOT-FOUND
+003710             OPEN OUTPUT FOUT
+003720         END-IF
+003730         OPEN EXTEND AUDIT-SCRATCH
+003740         IF AUDIT-SCRATCH-NOT-FOUND
+003750             OPEN OUTPUT AUDIT-SCRATCH
+003760         END-IF
+003770     ELSE
+003780         OPEN OUTPUT FOUT
+003790         OPEN OUTPUT AUDIT-SCRATCH
+003800         PERFORM 1050-NEXT-RUN-SEQ THRU 1050-NEXT-RUN-SEQ-EXIT
+003810     END-IF.
+003820*    AUDIT RECORDS ARE HELD IN AUDIT-SCRATCH (DEMOAUDT.NEW)
+003830*    FOR THE DURATION OF THE RUN AND ONLY APPENDED ONTO THE
+003840*    LIVE AUDIT-TRAIL DATASET (DEMOAUDT) BY 8200-COMMIT-
+003850*    AUDIT-TRAIL, AFTER RECONCILIATION HAS PASSED, THE SAME
+003860*    WAY FOUT.NEW IS ONLY SWAPPED OVER FOUT ONCE THE BATCH IS
+003870*    KNOWN GOOD.
+003880     PERFORM 2100-READ-TRANS THRU 2100-READ-TRANS-EXIT.
+003890     IF RESTART-REQUESTED
+003900         PERFORM 1200-SKIP-PROCESSED-TRANS
+003910             THRU 1200-SKIP-PROCESSED-TRANS-EXIT
+003920     END-IF.
+003930 1000-INITIALIZE-EXIT.
+003940     EXIT.
+003950*----------------------------------------------------------
+003960* 1050-NEXT-RUN-SEQ - ON A FRESH (NON-RESTART) RUN, PULL THE
+003970*                     RUN SEQUENCE LAST RECORDED ON THE
+003980*                     CHECKPOINT FILE AND ADVANCE IT, SO THE
+003990*                     AUDIT TRAIL CAN TELL ONE NIGHT'S RERUN
+004000*                     APART FROM THE ORIGINAL RUN INSTEAD OF
+004010*                     EVERY FRESH RUN STAMPING RUN-SEQ 1.
+004020*----------------------------------------------------------
+004030 1050-NEXT-RUN-SEQ.
+004040     OPEN INPUT CHECKPOINT-FILE.
+004050     IF CKPT-FILE-NOT-FOUND
+004060         MOVE ZERO TO WS-RUN-SEQ
+004070     ELSE
+004080         READ CHECKPOINT-FILE
+004090             AT END
+004100                 MOVE ZERO TO WS-RUN-SEQ
+004110             NOT AT END
+004120                 MOVE CKPT-RUN-SEQ TO WS-RUN-SEQ
+004130         END-READ
+004140         CLOSE CHECKPOINT-FILE
+004150     END-IF.
+004160     ADD 1 TO WS-RUN-SEQ.
+004170 1050-NEXT-RUN-SEQ-EXIT.
+004180     EXIT.
+004190*----------------------------------------------------------
+004200* 1100-READ-CHECKPOINT - READ THE LAST RESTART RECORD AND
+004210*                        BUMP THE RUN SEQUENCE FOR THIS
+004220*                        RERUN. A CRASH BEFORE THE FIRST
+004230*                        CHECKPOINT INTERVAL LEAVES NO
+004240*                        CHECKPOINT FILE ON DISK AT ALL, SO
+004250*                        THE OPEN IS CHECKED VIA FILE STATUS
+004260*                        RATHER THAN LEFT TO ABEND.
+004270*----------------------------------------------------------
+004280 1100-READ-CHECKPOINT.
+004290     OPEN INPUT CHECKPOINT-FILE.
+004300     IF CKPT-FILE-NOT-FOUND
+004310         PERFORM 1150-NO-CHECKPOINT-FOUND
+004320             THRU 1150-NO-CHECKPOINT-FOUND-EXIT
+004330     ELSE
+004340         READ CHECKPOINT-FILE
+004350             AT END
+004360                 PERFORM 1150-NO-CHECKPOINT-FOUND
+004370                     THRU 1150-NO-CHECKPOINT-FOUND-EXIT
+004380             NOT AT END
+004390                 MOVE CKPT-RUN-SEQ TO WS-RUN-SEQ
+004400                 MOVE CKPT-LAST-INVOICE TO WS-LAST-CKPT-INVOICE
+004410                 MOVE CKPT-ACTUAL-COUNT TO WS-ACTUAL-REC-COUNT
+004420                 MOVE CKPT-ACTUAL-AMOUNT TO WS-ACTUAL-AMOUNT-TTC
+004430                 MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+004440                 MOVE CKPT-REJECT-AMOUNT TO WS-REJECT-AMOUNT-TTC
+004450                 MOVE CKPT-AUDIT-SEQ TO WS-AUDIT-SEQ
+004460         END-READ
+004470         CLOSE CHECKPOINT-FILE
+004480     END-IF.
+004490     ADD 1 TO WS-RUN-SEQ.
+004500     DISPLAY "DEMOCOB - RESTARTING RUN " WS-RUN-SEQ
+004510         " AFTER INVOICE " WS-LAST-CKPT-INVOICE.
+004520 1100-READ-CHECKPOINT-EXIT.
+004530     EXIT.
+004540*----------------------------------------------------------
+004550* 1150-NO-CHECKPOINT-FOUND - NO USABLE CHECKPOINT EXISTS
+004560*                            (FILE MISSING OR EMPTY) SO THE
+004570*                            RESTART BEGINS FROM SCRATCH
+004580*----------------------------------------------------------
+004590 1150-NO-CHECKPOINT-FOUND.
+004600     DISPLAY "DEMOCOB - NO CHECKPOINT FOUND".
+004610     MOVE ZERO TO WS-RUN-SEQ.
+004620     MOVE ZERO TO WS-LAST-CKPT-INVOICE.
+004630     MOVE ZERO TO WS-ACTUAL-REC-COUNT.
+004640     MOVE ZERO TO WS-ACTUAL-AMOUNT-TTC.
+004650     MOVE ZERO TO WS-REJECT-COUNT.
+004660     MOVE ZERO TO WS-REJECT-AMOUNT-TTC.
+004670     MOVE ZERO TO WS-AUDIT-SEQ.
+004680 1150-NO-CHECKPOINT-FOUND-EXIT.
+004690     EXIT.
+004700*----------------------------------------------------------
+004710* 1200-SKIP-PROCESSED-TRANS - READ AND DISCARD TRANSACTIONS
+004720*                             ALREADY WRITTEN TO FOUT BEFORE
+004730*                             THE CRASH, REPOSITIONING
+004740*                             INVOICE-TRANS AT THE FIRST
+004750*                             TRANSACTION NOT YET PROCESSED
+004760*----------------------------------------------------------
+004770 1200-SKIP-PROCESSED-TRANS.
+004780     PERFORM 2100-READ-TRANS THRU 2100-READ-TRANS-EXIT
+004790         UNTIL END-OF-TRANS-FILE
+004800         OR TRAN-INVOICE-NO > WS-LAST-CKPT-INVOICE.
+004810 1200-SKIP-PROCESSED-TRANS-EXIT.
+004820     EXIT.
+004830*----------------------------------------------------------
+004840* 1300-TRUNCATE-FOUT-SCRATCH - REBUILD FOUT.NEW KEEPING ONLY
+004850*                              THE FIRST WS-ACTUAL-REC-COUNT
+004860*                              RECORDS (THE COUNT THE LAST
+004870*                              SUCCESSFUL CHECKPOINT COVERS),
+004880*                              DISCARDING ANY RECORD A CRASH
+004890*                              LEFT WRITTEN AFTER THAT POINT
+004900*----------------------------------------------------------
+004910 1300-TRUNCATE-FOUT-SCRATCH.
+004920     MOVE 'N' TO WS-TRUNC-EOF-SWITCH.
+004930     MOVE ZERO TO WS-TRUNC-REC-COUNT.
+004940     OPEN INPUT FOUT.
+004950     IF NOT FOUT-FILE-NOT-FOUND
+004960         OPEN OUTPUT FOUT-TRUNC
+004970         PERFORM 1310-COPY-FOUT-TRUNC-REC
+004980             THRU 1310-COPY-FOUT-TRUNC-REC-EXIT
+004990             UNTIL END-OF-TRUNC-SOURCE
+005000             OR WS-TRUNC-REC-COUNT = WS-ACTUAL-REC-COUNT
+005010         CLOSE FOUT
+005020         CLOSE FOUT-TRUNC
+005030         CALL "CBL_DELETE_FILE" USING WS-FOUT-NEW-NAME
+005040             RETURNING WS-SWAP-STATUS
+005050         CALL "CBL_RENAME_FILE" USING WS-FOUT-TRUNC-NAME
+005060             WS-FOUT-NEW-NAME
+005070             RETURNING WS-SWAP-STATUS
+005080     END-IF.
+005090 1300-TRUNCATE-FOUT-SCRATCH-EXIT.
+005100     EXIT.
+005110*----------------------------------------------------------
+005120* 1310-COPY-FOUT-TRUNC-REC - COPY ONE RECORD FROM THE OLD
+005130*                            FOUT.NEW ONTO THE TRUNCATED COPY
+005140*----------------------------------------------------------
+005150 1310-COPY-FOUT-TRUNC-REC.
+005160     READ FOUT
+005170         AT END
+005180             MOVE 'Y' TO WS-TRUNC-EOF-SWITCH
+005190     END-READ.
+005200     IF NOT END-OF-TRUNC-SOURCE
+005210         WRITE TRUNC-REC FROM OUT-REC
+005220         ADD 1 TO WS-TRUNC-REC-COUNT
+005230     END-IF.
+005240 1310-COPY-FOUT-TRUNC-REC-EXIT.
+005250     EXIT.
+005260*----------------------------------------------------------
+005270* 1350-TRUNCATE-AUDIT-SCRATCH - SAME AS 1300-TRUNCATE-FOUT-
+005280*                               SCRATCH, FOR AUDIT-SCRATCH
+005290*                               (DEMOAUDT.NEW) INSTEAD OF FOUT
+005300*----------------------------------------------------------
+005310 1350-TRUNCATE-AUDIT-SCRATCH.
+005320     MOVE 'N' TO WS-TRUNC-EOF-SWITCH.
+005330     MOVE ZERO TO WS-TRUNC-REC-COUNT.
+005340     OPEN INPUT AUDIT-SCRATCH.
+005350     IF NOT AUDIT-SCRATCH-NOT-FOUND
+005360         OPEN OUTPUT AUDIT-TRUNC
+005370         PERFORM 1360-COPY-AUDIT-TRUNC-REC
+005380             THRU 1360-COPY-AUDIT-TRUNC-REC-EXIT
+005390             UNTIL END-OF-TRUNC-SOURCE
+005400             OR WS-TRUNC-REC-COUNT = WS-ACTUAL-REC-COUNT
+005410         CLOSE AUDIT-SCRATCH
+005420         CLOSE AUDIT-TRUNC
+005430         CALL "CBL_DELETE_FILE" USING WS-AUDIT-SCRATCH-NAME
+005440             RETURNING WS-SWAP-STATUS
+005450         CALL "CBL_RENAME_FILE" USING WS-AUDIT-TRUNC-NAME
+005460             WS-AUDIT-SCRATCH-NAME
+005470             RETURNING WS-SWAP-STATUS
+005480     END-IF.
+005490 1350-TRUNCATE-AUDIT-SCRATCH-EXIT.
+005500     EXIT.
+005510*----------------------------------------------------------
+005520* 1360-COPY-AUDIT-TRUNC-REC - COPY ONE RECORD FROM THE OLD
+005530*                             AUDIT-SCRATCH ONTO THE TRUNCATED
+005540*                             COPY
+005550*----------------------------------------------------------
+005560 1360-COPY-AUDIT-TRUNC-REC.
+005570     READ AUDIT-SCRATCH
+005580         AT END
+005590             MOVE 'Y' TO WS-TRUNC-EOF-SWITCH
+005600     END-READ.
+005610     IF NOT END-OF-TRUNC-SOURCE
+005620         MOVE AUDIT-SCRATCH-REC TO AUDIT-TRUNC-REC
+005630         WRITE AUDIT-TRUNC-REC
+005640         ADD 1 TO WS-TRUNC-REC-COUNT
+005650     END-IF.
+005660 1360-COPY-AUDIT-TRUNC-REC-EXIT.
+005670     EXIT.
+005680*----------------------------------------------------------
+005690* 2000-PROCESS-TRANS - BUILD AND WRITE ONE OUT-REC PER
+005700*                      TRANSACTION, THEN READ THE NEXT ONE
+005710*----------------------------------------------------------
+005720 2000-PROCESS-TRANS.
+005730     PERFORM 2200-BUILD-OUT-REC THRU 2200-BUILD-OUT-REC-EXIT.
+005740     PERFORM 2250-CALC-TAX-BREAKDOWN
+005750         THRU 2250-CALC-TAX-BREAKDOWN-EXIT.
+005760     PERFORM 2260-LOOKUP-CUSTOMER
+005770         THRU 2260-LOOKUP-CUSTOMER-EXIT.
+005780     PERFORM 2280-CONVERT-CURRENCY
+005790         THRU 2280-CONVERT-CURRENCY-EXIT.
+005800     IF CUSTOMER-FOUND
+005810         PERFORM 2300-WRITE-OUT-REC THRU 2300-WRITE-OUT-REC-EXIT
+005820     ELSE
+005830         PERFORM 2270-REJECT-INVOICE
+005840             THRU 2270-REJECT-INVOICE-EXIT
+005850     END-IF.
+005860     PERFORM 2400-UPDATE-CHECKPOINT
+005870         THRU 2400-UPDATE-CHECKPOINT-EXIT.
+005880     PERFORM 2100-READ-TRANS THRU 2100-READ-TRANS-EXIT.
+005890 2000-PROCESS-TRANS-EXIT.
+005900     EXIT.
+005910*----------------------------------------------------------
+005920* 2100-READ-TRANS - READ ONE TRANSACTION FROM INVOICE-TRANS
+005930*----------------------------------------------------------
+005940 2100-READ-TRANS.
+005950     READ INVOICE-TRANS
+005960         AT END
+005970             MOVE 'Y' TO WS-EOF-SWITCH
+005980     END-READ.
+005990     IF NOT END-OF-TRANS-FILE AND TRAN-REC-TYPE = "TRL"
+006000         SET TRAILER-SEEN TO TRUE
+006010         MOVE 'Y' TO WS-EOF-SWITCH
+006020     END-IF.
+006030 2100-READ-TRANS-EXIT.
+006040     EXIT.
+006050*----------------------------------------------------------
+006060* 2200-BUILD-OUT-REC - MOVE THE TRANSACTION INTO OUT-REC
+006070*----------------------------------------------------------
+006080 2200-BUILD-OUT-REC.
+006090     MOVE TRAN-REC-TYPE     TO REC-TYPE.
+006100     MOVE TRAN-INVOICE-NO   TO INVOICE-NO.
+006110     MOVE TRAN-INVOICE-DATE TO INVOICE-DATE.
+006120     MOVE TRAN-AMOUNT-TTC   TO AMOUNT-TTC.
+006130     MOVE TRAN-LABEL-TEXT   TO LABEL-TEXT.
+006140     IF TRAN-CURRENCY-CODE = SPACES
+006150         MOVE WS-DEFAULT-CURRENCY TO CURRENCY-CODE
+006160     ELSE
+006170         MOVE TRAN-CURRENCY-CODE TO CURRENCY-CODE
+006180     END-IF.
+006190 2200-BUILD-OUT-REC-EXIT.
+006200     EXIT.
+006210*----------------------------------------------------------
+006220* 2250-CALC-TAX-BREAKDOWN - BACK THE VAT OUT OF THE TTC
+006230*                           AMOUNT USING THE TRANSACTION'S
+006240*                           VAT RATE, GIVING AMOUNT-HT AND
+006250*                           TVA-AMOUNT ON OUT-REC.
+006260*----------------------------------------------------------
+006270 2250-CALC-TAX-BREAKDOWN.
+006280     COMPUTE AMOUNT-HT ROUNDED =
+006290         AMOUNT-TTC / (1 + (TRAN-VAT-RATE / 100)).
+006300     COMPUTE TVA-AMOUNT ROUNDED = AMOUNT-TTC - AMOUNT-HT.
+006310 2250-CALC-TAX-BREAKDOWN-EXIT.
+006320     EXIT.
+006330*----------------------------------------------------------
+006340* 2260-LOOKUP-CUSTOMER - RESOLVE THE OFFICIAL CUSTOMER NAME
+006350*                        FROM CUSTOMER-MASTER AND MOVE IT
+006360*                        INTO LABEL-TEXT ON OUT-REC.
+006370*----------------------------------------------------------
+006380 2260-LOOKUP-CUSTOMER.
+006390     MOVE TRAN-CUSTOMER-NO TO CUST-NO.
+006400     READ CUSTOMER-MASTER
+006410         INVALID KEY
+006420             SET CUSTOMER-NOT-FOUND TO TRUE
+006430         NOT INVALID KEY
+006440             SET CUSTOMER-FOUND TO TRUE
+006450             MOVE CUST-NAME TO LABEL-TEXT
+006460     END-READ.
+006470 2260-LOOKUP-CUSTOMER-EXIT.
+006480     EXIT.
+006490*----------------------------------------------------------
+006500* 2280-CONVERT-CURRENCY - EMIT A EUR-EQUIVALENT AMOUNT
+006510*                         ALONGSIDE THE NATIVE-CURRENCY
+006520*                         AMOUNT-TTC SO CONSOLIDATED
+006530*                        REPORTING DOES NOT MIX CURRENCIES.
+006540*----------------------------------------------------------
+006550 2280-CONVERT-CURRENCY.
+006560     IF CURRENCY-CODE = WS-DEFAULT-CURRENCY
+006570         MOVE AMOUNT-TTC TO EUR-EQUIV-AMT
+006580     ELSE
+006590         MOVE CURRENCY-CODE TO CURR-CODE
+006600         READ CURRENCY-RATES
+006610             INVALID KEY
+006620                 DISPLAY "DEMOCOB - WARNING - NO EXCHANGE "
+006630                     "RATE FOR CURRENCY " CURRENCY-CODE
+006640                 MOVE AMOUNT-TTC TO EUR-EQUIV-AMT
+006650             NOT INVALID KEY
+006660                 COMPUTE EUR-EQUIV-AMT ROUNDED =
+006670                     AMOUNT-TTC * CURR-RATE-TO-EUR
+006680         END-READ
+006690     END-IF.
+006700 2280-CONVERT-CURRENCY-EXIT.
+006710     EXIT.
+006720*----------------------------------------------------------
+006730* 2270-REJECT-INVOICE - FLAG AN INVOICE WHOSE CUSTOMER
+006740*                       NUMBER DOES NOT EXIST ON
+006750*                       CUSTOMER-MASTER INSTEAD OF
+006760*                       WRITING IT TO FOUT.
+006770*----------------------------------------------------------
+006780 2270-REJECT-INVOICE.
+006790     ADD 1 TO WS-REJECT-COUNT.
+006800     ADD TRAN-AMOUNT-TTC TO WS-REJECT-AMOUNT-TTC.
+006810     DISPLAY "DEMOCOB - REJECTED INVOICE " TRAN-INVOICE-NO
+006820         " - UNKNOWN CUSTOMER NUMBER " TRAN-CUSTOMER-NO.
+006830 2270-REJECT-INVOICE-EXIT.
+006840     EXIT.
+006850*----------------------------------------------------------
+006860* 2400-UPDATE-CHECKPOINT - TRACK THE LAST INVOICE SEEN AND
+006870*                          COMMIT A RESTART RECORD FOR IT.
+006880*                          THE CHECKPOINT IS REWRITTEN AFTER
+006890*                          EVERY TRANSACTION (NOT BATCHED) SO
+006900*                          CKPT-LAST-INVOICE IS NEVER MORE THAN
+006910*                          ONE TRANSACTION BEHIND WHAT IS
+006920*                          ACTUALLY IN FOUT.NEW/AUDIT-SCRATCH. A
+006930*                          CRASH BETWEEN 2300-WRITE-OUT-REC AND
+006940*                          THIS CHECKPOINT COMMIT CAN STILL LEAVE
+006950*                          ONE RECORD WRITTEN WITHOUT BEING
+006960*                          CHECKPOINTED, SO 1000-INITIALIZE ALSO
+006970*                          TRUNCATES FOUT.NEW/AUDIT-SCRATCH BACK
+006980*                          TO THE RESTORED CHECKPOINT'S RECORD
+006990*                          COUNT BEFORE A RESTART RESUMES (SEE
+007000*                          1300-TRUNCATE-FOUT-SCRATCH AND
+007010*                          1350-TRUNCATE-AUDIT-SCRATCH), SO THAT
+007020*                          RECORD CANNOT SURVIVE TO BE DUPLICATED.
+007030*----------------------------------------------------------
+007040 2400-UPDATE-CHECKPOINT.
+007050     MOVE TRAN-INVOICE-NO TO WS-LAST-CKPT-INVOICE.
+007060     PERFORM 2410-WRITE-CHECKPOINT
+007070         THRU 2410-WRITE-CHECKPOINT-EXIT.
+007080 2400-UPDATE-CHECKPOINT-EXIT.
+007090     EXIT.
+007100*----------------------------------------------------------
+007110* 2410-WRITE-CHECKPOINT - REWRITE THE CHECKPOINT FILE WITH
+007120*                         THE CURRENT RUN SEQUENCE, LAST
+007130*                         INVOICE PROCESSED, AND THE RUNNING
+007140*                         ACTUAL COUNT/AMOUNT SO A RESTART
+007150*                         RECONCILES AGAINST FULL-BATCH
+007160*                         TOTALS, NOT JUST POST-RESTART ONES.
+007170*----------------------------------------------------------
+007180 2410-WRITE-CHECKPOINT.
+007190     MOVE WS-RUN-SEQ TO CKPT-RUN-SEQ.
+007200     MOVE WS-LAST-CKPT-INVOICE TO CKPT-LAST-INVOICE.
+007210     MOVE WS-ACTUAL-REC-COUNT TO CKPT-ACTUAL-COUNT.
+007220     MOVE WS-ACTUAL-AMOUNT-TTC TO CKPT-ACTUAL-AMOUNT.
+007230     MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT.
+007240     MOVE WS-REJECT-AMOUNT-TTC TO CKPT-REJECT-AMOUNT.
+007250     MOVE WS-AUDIT-SEQ TO CKPT-AUDIT-SEQ.
+007260     OPEN OUTPUT CHECKPOINT-FILE.
+007270     WRITE CKPT-REC.
+007280     CLOSE CHECKPOINT-FILE.
+007290 2410-WRITE-CHECKPOINT-EXIT.
+007300     EXIT.
+007310*----------------------------------------------------------
+007320* 2300-WRITE-OUT-REC - WRITE THE COMPLETED RECORD TO FOUT
+007330*----------------------------------------------------------
+007340 2300-WRITE-OUT-REC.
+007350     WRITE OUT-REC.
+007360     ADD 1 TO WS-ACTUAL-REC-COUNT.
+007370     ADD AMOUNT-TTC TO WS-ACTUAL-AMOUNT-TTC.
+007380     PERFORM 2310-WRITE-AUDIT-REC THRU 2310-WRITE-AUDIT-REC-EXIT.
+007390 2300-WRITE-OUT-REC-EXIT.
+007400     EXIT.
+007410*----------------------------------------------------------
+007420* 2310-WRITE-AUDIT-REC - APPEND AN AUDIT RECORD FOR THE
+007430*                        OUT-REC JUST WRITTEN, RECORDING
+007440*                        WHO (RUN SEQUENCE), WHEN (DATE AND
+007450*                        TIME), AND WHICH WRITE (SEQUENCE
+007460*                        NUMBER) PRODUCED IT, TO AUDIT-SCRATCH.
+007470*                        AUDIT-SCRATCH IS ONLY APPENDED ONTO
+007480*                        THE LIVE AUDIT-TRAIL DATASET IF THIS
+007490*                        RUN RECONCILES (SEE 8200-COMMIT-
+007500*                        AUDIT-TRAIL).
+007510*----------------------------------------------------------
+007520 2310-WRITE-AUDIT-REC.
+007530     ADD 1 TO WS-AUDIT-SEQ.
+007540     MOVE WS-RUN-SEQ TO AUDS-RUN-SEQ.
+007550     ACCEPT AUDS-RUN-DATE FROM DATE YYYYMMDD.
+007560     ACCEPT AUDS-RUN-TIME FROM TIME.
+007570     MOVE WS-AUDIT-SEQ TO AUDS-SEQ-NO.
+007580     MOVE INVOICE-NO TO AUDS-INVOICE-NO.
+007590     MOVE AMOUNT-TTC TO AUDS-AMOUNT-TTC.
+007600     WRITE AUDIT-SCRATCH-REC.
+007610 2310-WRITE-AUDIT-REC-EXIT.
+007620     EXIT.
+007630*----------------------------------------------------------
+007640* 5000-RECONCILE-TOTALS - COMPARE WHAT DEMOCOB ACTUALLY
+007650*                         WROTE TO FOUT AGAINST THE
+007660*                         UPSTREAM BILLING SYSTEM'S CONTROL
+007670*                         TOTALS ON THE TRAILER RECORD
+007680*----------------------------------------------------------
+007690 5000-RECONCILE-TOTALS.
+007700     IF NOT TRAILER-SEEN
+007710         SET RECON-MISMATCH TO TRUE
+007720         DISPLAY "DEMOCOB - RECONCILIATION ERROR - NO "
+007730             "TRAILER RECORD RECEIVED, BATCH TREATED AS "
+007740             "TRUNCATED"
+007750     ELSE
+007760*        THE UPSTREAM BILLING SYSTEM HAS NO KNOWLEDGE OF OUR
+007770*        LOCAL CUSTOMER-MASTER REJECTS AND COUNTS THEM IN ITS
+007780*        CONTROL TOTALS REGARDLESS, SO THE REJECTED COUNT AND
+007790*        AMOUNT ARE ADDED BACK IN BEFORE COMPARING, OTHERWISE
+007800*        A ROUTINE CUSTOMER REJECT WOULD LOOK LIKE A
+007810*        TRUNCATED TRANSMISSION.
+007820         IF WS-ACTUAL-REC-COUNT + WS-REJECT-COUNT
+007830                 NOT = TRL-EXPECTED-COUNT
+007840             OR WS-ACTUAL-AMOUNT-TTC + WS-REJECT-AMOUNT-TTC
+007850                 NOT = TRL-EXPECTED-AMOUNT
+007860             SET RECON-MISMATCH TO TRUE
+007870             DISPLAY "DEMOCOB - RECONCILIATION ERROR - "
+007880                 "BATCH DOES NOT MATCH UPSTREAM CONTROL "
+007890                 "TOTALS"
+007900             DISPLAY "  EXPECTED COUNT  = " TRL-EXPECTED-COUNT
+007910                 " ACTUAL COUNT  = " WS-ACTUAL-REC-COUNT
+007920                 " REJECTED COUNT = " WS-REJECT-COUNT
+007930             DISPLAY "  EXPECTED AMOUNT = " TRL-EXPECTED-AMOUNT
+007940                 " ACTUAL AMOUNT = " WS-ACTUAL-AMOUNT-TTC
+007950                 " REJECTED AMOUNT = " WS-REJECT-AMOUNT-TTC
+007960         END-IF
+007970     END-IF.
+007980 5000-RECONCILE-TOTALS-EXIT.
+007990     EXIT.
+008000*----------------------------------------------------------
+008010* 8000-TERMINATE - CLOSE FILES, REPORT REJECTS, AND RETURN
+008020*                  TO OPERATING SYSTEM
+008030*----------------------------------------------------------
+008040 8000-TERMINATE.
+008050     PERFORM 2410-WRITE-CHECKPOINT
+008060         THRU 2410-WRITE-CHECKPOINT-EXIT.
+008070     CLOSE INVOICE-TRANS.
+008080     CLOSE FOUT.
+008090     CLOSE CUSTOMER-MASTER.
+008100     CLOSE CURRENCY-RATES.
+008110     CLOSE AUDIT-SCRATCH.
+008120     IF RECON-MISMATCH
+008130         DISPLAY "DEMOCOB - RECONCILIATION FAILED, FOUT.NEW "
+008140             "LEFT IN PLACE FOR REVIEW, FOUT NOT REPLACED"
+008150         DISPLAY "DEMOCOB - DEMOAUDT.NEW LEFT IN PLACE FOR "
+008160             "REVIEW, AUDIT-TRAIL NOT UPDATED"
+008170     ELSE
+008180         PERFORM 8100-SWAP-CURRENT-TO-FOUT
+008190             THRU 8100-SWAP-CURRENT-TO-FOUT-EXIT
+008200         PERFORM 8200-COMMIT-AUDIT-TRAIL
+008210             THRU 8200-COMMIT-AUDIT-TRAIL-EXIT
+008220     END-IF.
+008230     DISPLAY "DEMOCOB - INVOICES REJECTED: " WS-REJECT-COUNT.
+008240 8000-TERMINATE-EXIT.
+008250     EXIT.
+008260*----------------------------------------------------------
+008270* 8100-SWAP-CURRENT-TO-FOUT - DELETE THE OLD FOUT AND RENAME
+008280*                             THE SCRATCH FOUT.NEW OVER IT,
+008290*                             SO A RECONCILED BATCH ACTUALLY
+008300*                             BECOMES THE LIVE FOUT FOR
+008310*                             DOWNSTREAM JOBS. THIS SHOP HAS
+008320*                             NO JCL STEP TO DO THE CATALOG
+008330*                             SWAP, SO DEMOCOB DOES IT ITSELF
+008340*                             VIA THE RUN-TIME LIBRARY.
+008350*----------------------------------------------------------
+008360 8100-SWAP-CURRENT-TO-FOUT.
+008370     CALL "CBL_DELETE_FILE" USING WS-FOUT-OLD-NAME
+008380         RETURNING WS-SWAP-STATUS.
+008390     CALL "CBL_RENAME_FILE" USING WS-FOUT-NEW-NAME
+008400         WS-FOUT-OLD-NAME
+008410         RETURNING WS-SWAP-STATUS.
+008420     IF WS-SWAP-STATUS NOT = ZERO
+008430         DISPLAY "DEMOCOB - WARNING - COULD NOT SWAP "
+008440             "FOUT.NEW OVER FOUT, STATUS = " WS-SWAP-STATUS
+008450     END-IF.
+008460 8100-SWAP-CURRENT-TO-FOUT-EXIT.
+008470     EXIT.
+008480*----------------------------------------------------------
+008490* 8200-COMMIT-AUDIT-TRAIL - APPEND THIS RUN'S AUDIT-SCRATCH
+008500*                           RECORDS ONTO THE LIVE AUDIT-TRAIL
+008510*                           DATASET. ONLY PERFORMED AFTER
+008520*                           RECONCILIATION HAS PASSED, SO THE
+008530*                           AUDIT TRAIL NEVER CARRIES RECORDS
+008540*                           FOR A BATCH THAT NEVER ACTUALLY
+008550*                           MADE IT INTO THE LIVE FOUT. ONCE
+008560*                           COMMITTED, AUDIT-SCRATCH IS
+008570*                           DELETED SO IT DOES NOT GET
+008580*                           RE-APPENDED ON A LATER RUN.
+008590*                           DEMOAUDT DOES NOT EXIST BEFORE
+008600*                           DEMOCOB'S FIRST-EVER SUCCESSFUL
+008610*                           RUN, SO THE OPEN IS CHECKED VIA
+008620*                           FILE STATUS (AS CHECKPOINT-FILE
+008630*                           ALREADY IS) RATHER THAN LEFT TO
+008640*                           ABEND ON A MISSING FILE.
+008650*----------------------------------------------------------
+008660 8200-COMMIT-AUDIT-TRAIL.
+008670     MOVE 'N' TO WS-AUDIT-EOF-SWITCH.
+008680     OPEN INPUT AUDIT-SCRATCH.
+008690     OPEN EXTEND AUDIT-TRAIL.
+008700     IF AUDIT-FILE-NOT-FOUND
+008710         OPEN OUTPUT AUDIT-TRAIL
+008720     END-IF.
+008730     PERFORM 8210-COPY-AUDIT-REC THRU 8210-COPY-AUDIT-REC-EXIT.
+008740     PERFORM 8210-COPY-AUDIT-REC THRU 8210-COPY-AUDIT-REC-EXIT
+008750         UNTIL END-OF-AUDIT-SCRATCH.
+008760     CLOSE AUDIT-SCRATCH.
+008770     CLOSE AUDIT-TRAIL.
+008780     CALL "CBL_DELETE_FILE" USING WS-AUDIT-SCRATCH-NAME
+008790         RETURNING WS-SWAP-STATUS.
+008800 8200-COMMIT-AUDIT-TRAIL-EXIT.
+008810     EXIT.
+008820*----------------------------------------------------------
+008830* 8210-COPY-AUDIT-REC - READ ONE RECORD FROM AUDIT-SCRATCH
+008840*                       AND WRITE IT ONTO AUDIT-TRAIL
+008850*----------------------------------------------------------
+008860 8210-COPY-AUDIT-REC.
+008870     READ AUDIT-SCRATCH
+008880         AT END
+008890             MOVE 'Y' TO WS-AUDIT-EOF-SWITCH
+008900     END-READ.
+008910     IF NOT END-OF-AUDIT-SCRATCH
+008920         MOVE AUDIT-SCRATCH-REC TO AUDIT-REC
+008930         WRITE AUDIT-REC
+008940     END-IF.
+008950 8210-COPY-AUDIT-REC-EXIT.
+008960     EXIT.
