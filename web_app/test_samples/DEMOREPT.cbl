@@ -0,0 +1,227 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DEMOREPT.
+000300 AUTHOR.        R. FABIANI.
+000400 INSTALLATION.  BILLING SYSTEMS - INVOICE EXTRACT.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------
+001000* 2026-08-09 RF  INITIAL VERSION - CONTROL-TOTAL REPORT ON
+001100*                FOUT SO OPERATIONS CAN EYEBALL-BALANCE A
+001200*                DEMOCOB RUN BEFORE IT FEEDS BILLING.
+001250* 2026-08-09 RF  2220-ADD-TOTALS-ENTRY NOW CHECKS THE
+001260*                TOTALS TABLE BOUND BEFORE GROWING IT SO A
+001270*                FOUT WITH MORE THAN 20 DISTINCT REC-TYPES
+001280*                ABORTS CLEANLY INSTEAD OF SUBSCRIPTING PAST
+001290*                THE END OF THE TABLE.
+001310* 2026-08-09 RF  2210-FIND-TOTALS-ENTRY'S SEARCH NOW RESETS
+001320*                WS-TOTALS-IDX (THE INDEXED BY ITEM SEARCH
+001330*                ACTUALLY DRIVES) ALONGSIDE WS-SEARCH-IDX,
+001340*                AND STOPS AT WS-TOTALS-USED INSTEAD OF
+001350*                SCANNING ALL 20 OCCURRENCES OF THE FIXED
+001360*                TABLE, SO A MATCH NO LONGER DEPENDS ON HOW
+001370*                THE RUNTIME HAPPENS TO INITIALIZE THE
+001380*                UNUSED SLOTS.
+001390*----------------------------------------------------------
+001400 ENVIRONMENT DIVISION.
+001500 INPUT-OUTPUT SECTION.
+001600 FILE-CONTROL.
+001700     SELECT FOUT ASSIGN TO "FOUT"
+001800         ORGANIZATION IS SEQUENTIAL.
+001900
+002000     SELECT REPORT-OUT ASSIGN TO "DEMOREPT.OUT"
+002100         ORGANIZATION IS SEQUENTIAL.
+002200
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 FD  FOUT
+002600     RECORDING MODE IS F.
+002700     COPY OUTRECL.
+002800
+002900 FD  REPORT-OUT
+003000     RECORDING MODE IS F.
+003100 01  REPORT-LINE            PIC X(80).
+003200
+003300 WORKING-STORAGE SECTION.
+003400 77  WS-EOF-SWITCH          PIC X(01) VALUE 'N'.
+003500     88 END-OF-FOUT         VALUE 'Y'.
+003600*----------------------------------------------------------
+003700* CONTROL TOTALS, ONE SET PER REC-TYPE, PLUS THE GRAND
+003800* TOTAL LINE USED TO EYEBALL-BALANCE THE WHOLE RUN.
+003900*----------------------------------------------------------
+004000 01  WS-TOTALS-TABLE.
+004100     05 WS-TOTALS-ENTRY OCCURS 20 TIMES
+004200                        INDEXED BY WS-TOTALS-IDX.
+004300        10 WS-TOT-REC-TYPE     PIC X(03).
+004400        10 WS-TOT-REC-COUNT    PIC 9(07) COMP.
+004500        10 WS-TOT-INVOICE-HASH PIC 9(11) COMP.
+004600        10 WS-TOT-AMOUNT-TTC   PIC S9(9)V99 COMP-3.
+004700 77  WS-TOTALS-USED         PIC 9(03) COMP VALUE ZERO.
+004800 77  WS-SEARCH-IDX          PIC 9(03) COMP.
+004900 77  WS-FOUND-SWITCH        PIC X(01).
+005000     88 ENTRY-FOUND         VALUE 'Y'.
+005100
+005200 01  WS-GRAND-REC-COUNT     PIC 9(07) COMP VALUE ZERO.
+005300 01  WS-GRAND-INVOICE-HASH  PIC 9(11) COMP VALUE ZERO.
+005400 01  WS-GRAND-AMOUNT-TTC    PIC S9(9)V99 COMP-3 VALUE ZERO.
+005500
+005600 01  WS-REPORT-DETAIL-LINE.
+005700     05 FILLER              PIC X(03) VALUE SPACES.
+005800     05 RL-REC-TYPE         PIC X(03).
+005900     05 FILLER              PIC X(05) VALUE SPACES.
+006000     05 RL-REC-COUNT        PIC Z,ZZZ,ZZ9.
+006100     05 FILLER              PIC X(05) VALUE SPACES.
+006200     05 RL-INVOICE-HASH     PIC Z(10)9.
+006300     05 FILLER              PIC X(05) VALUE SPACES.
+006400     05 RL-AMOUNT-TTC       PIC Z(8)9.99-.
+006500
+006600 PROCEDURE DIVISION.
+006700*----------------------------------------------------------
+006800* 0000-MAINLINE
+006900*----------------------------------------------------------
+007000 0000-MAINLINE.
+007100     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+007200     PERFORM 2000-ACCUMULATE-TOTALS
+007300         THRU 2000-ACCUMULATE-TOTALS-EXIT
+007400         UNTIL END-OF-FOUT.
+007500     PERFORM 3000-PRINT-REPORT THRU 3000-PRINT-REPORT-EXIT.
+007600     PERFORM 8000-TERMINATE THRU 8000-TERMINATE-EXIT.
+007700     STOP RUN.
+007800*----------------------------------------------------------
+007900* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ
+008000*----------------------------------------------------------
+008100 1000-INITIALIZE.
+008200     OPEN INPUT FOUT.
+008300     OPEN OUTPUT REPORT-OUT.
+008400     PERFORM 2100-READ-FOUT THRU 2100-READ-FOUT-EXIT.
+008500 1000-INITIALIZE-EXIT.
+008600     EXIT.
+008700*----------------------------------------------------------
+008800* 2000-ACCUMULATE-TOTALS - ROLL ONE OUT-REC INTO THE
+008900*                          CONTROL TOTALS, THEN READ THE
+009000*                          NEXT RECORD
+009100*----------------------------------------------------------
+009200 2000-ACCUMULATE-TOTALS.
+009300     PERFORM 2200-ADD-TO-TOTALS THRU 2200-ADD-TO-TOTALS-EXIT.
+009400     PERFORM 2100-READ-FOUT THRU 2100-READ-FOUT-EXIT.
+009500 2000-ACCUMULATE-TOTALS-EXIT.
+009600     EXIT.
+009700*----------------------------------------------------------
+009800* 2100-READ-FOUT - READ ONE RECORD FROM FOUT
+009900*----------------------------------------------------------
+010000 2100-READ-FOUT.
+010100     READ FOUT
+010200         AT END
+010300             MOVE 'Y' TO WS-EOF-SWITCH
+010400     END-READ.
+010500 2100-READ-FOUT-EXIT.
+010600     EXIT.
+010700*----------------------------------------------------------
+010800* 2200-ADD-TO-TOTALS - FIND (OR ADD) THE TOTALS-TABLE ENTRY
+010900*                      FOR THIS REC-TYPE AND ROLL THE
+011000*                      RECORD'S COUNT, INVOICE-NO, AND
+011100*                      AMOUNT-TTC INTO IT AND INTO THE
+011200*                      GRAND TOTALS.
+011300*----------------------------------------------------------
+011400 2200-ADD-TO-TOTALS.
+011500     PERFORM 2210-FIND-TOTALS-ENTRY
+011600         THRU 2210-FIND-TOTALS-ENTRY-EXIT.
+011700     IF NOT ENTRY-FOUND
+011800         PERFORM 2220-ADD-TOTALS-ENTRY
+011900             THRU 2220-ADD-TOTALS-ENTRY-EXIT
+012000     END-IF.
+012100     ADD 1 TO WS-TOT-REC-COUNT (WS-SEARCH-IDX).
+012200     ADD INVOICE-NO TO WS-TOT-INVOICE-HASH (WS-SEARCH-IDX).
+012300     ADD AMOUNT-TTC TO WS-TOT-AMOUNT-TTC (WS-SEARCH-IDX).
+012400     ADD 1 TO WS-GRAND-REC-COUNT.
+012500     ADD INVOICE-NO TO WS-GRAND-INVOICE-HASH.
+012600     ADD AMOUNT-TTC TO WS-GRAND-AMOUNT-TTC.
+012700 2200-ADD-TO-TOTALS-EXIT.
+012800     EXIT.
+012900*----------------------------------------------------------
+013000* 2210-FIND-TOTALS-ENTRY - LOCATE THE TOTALS-TABLE ENTRY
+013100*                          MATCHING THIS RECORD'S REC-TYPE
+013200*----------------------------------------------------------
+013300 2210-FIND-TOTALS-ENTRY.
+013400     SET WS-FOUND-SWITCH TO 'N'.
+013450     SET WS-TOTALS-IDX TO 1.
+013500     SET WS-SEARCH-IDX TO 1.
+013600     SEARCH WS-TOTALS-ENTRY VARYING WS-SEARCH-IDX
+013700         AT END
+013800             NEXT SENTENCE
+013820         WHEN WS-TOTALS-IDX > WS-TOTALS-USED
+013840             NEXT SENTENCE
+013900         WHEN WS-TOT-REC-TYPE (WS-TOTALS-IDX) = REC-TYPE
+014000             SET WS-SEARCH-IDX TO WS-TOTALS-IDX
+014100             SET ENTRY-FOUND TO TRUE
+014200     END-SEARCH.
+014300 2210-FIND-TOTALS-ENTRY-EXIT.
+014400     EXIT.
+014500*----------------------------------------------------------
+014600* 2220-ADD-TOTALS-ENTRY - START A NEW TOTALS-TABLE ENTRY
+014700*                         FOR A REC-TYPE NOT SEEN BEFORE
+014800*----------------------------------------------------------
+014900 2220-ADD-TOTALS-ENTRY.
+014950     IF WS-TOTALS-USED >= 20
+014960         DISPLAY "DEMOREPT - ERROR - MORE THAN 20 DISTINCT "
+014970             "REC-TYPES ON FOUT, TOTALS TABLE EXHAUSTED"
+014980         MOVE 16 TO RETURN-CODE
+014990         PERFORM 8000-TERMINATE THRU 8000-TERMINATE-EXIT
+014995         STOP RUN
+014998     END-IF.
+015000     ADD 1 TO WS-TOTALS-USED.
+015100     SET WS-SEARCH-IDX TO WS-TOTALS-USED.
+015200     MOVE REC-TYPE TO WS-TOT-REC-TYPE (WS-SEARCH-IDX).
+015300     MOVE ZERO TO WS-TOT-REC-COUNT (WS-SEARCH-IDX).
+015400     MOVE ZERO TO WS-TOT-INVOICE-HASH (WS-SEARCH-IDX).
+015500     MOVE ZERO TO WS-TOT-AMOUNT-TTC (WS-SEARCH-IDX).
+015600 2220-ADD-TOTALS-ENTRY-EXIT.
+015700     EXIT.
+015800*----------------------------------------------------------
+015900* 3000-PRINT-REPORT - WRITE THE CONTROL-TOTAL REPORT, ONE
+016000*                     LINE PER REC-TYPE PLUS A GRAND TOTAL
+016100*                     LINE
+016200*----------------------------------------------------------
+016300 3000-PRINT-REPORT.
+016400     MOVE "DEMOCOB EXTRACT - CONTROL TOTAL REPORT"
+016500         TO REPORT-LINE.
+016600     WRITE REPORT-LINE.
+016700     MOVE SPACES TO REPORT-LINE.
+016800     WRITE REPORT-LINE.
+016900     SET WS-SEARCH-IDX TO 1.
+017000     PERFORM 3100-PRINT-TOTALS-LINE
+017100         THRU 3100-PRINT-TOTALS-LINE-EXIT
+017200         VARYING WS-SEARCH-IDX FROM 1 BY 1
+017300         UNTIL WS-SEARCH-IDX > WS-TOTALS-USED.
+017400     MOVE SPACES TO REPORT-LINE.
+017500     WRITE REPORT-LINE.
+017600     MOVE "GRD" TO RL-REC-TYPE.
+017700     MOVE WS-GRAND-REC-COUNT TO RL-REC-COUNT.
+017800     MOVE WS-GRAND-INVOICE-HASH TO RL-INVOICE-HASH.
+017900     MOVE WS-GRAND-AMOUNT-TTC TO RL-AMOUNT-TTC.
+018000     MOVE WS-REPORT-DETAIL-LINE TO REPORT-LINE.
+018100     WRITE REPORT-LINE.
+018200 3000-PRINT-REPORT-EXIT.
+018300     EXIT.
+018400*----------------------------------------------------------
+018500* 3100-PRINT-TOTALS-LINE - WRITE ONE REC-TYPE'S TOTALS LINE
+018600*----------------------------------------------------------
+018700 3100-PRINT-TOTALS-LINE.
+018800     MOVE WS-TOT-REC-TYPE (WS-SEARCH-IDX)     TO RL-REC-TYPE.
+018900     MOVE WS-TOT-REC-COUNT (WS-SEARCH-IDX)    TO RL-REC-COUNT.
+019000     MOVE WS-TOT-INVOICE-HASH (WS-SEARCH-IDX) TO RL-INVOICE-HASH.
+019100     MOVE WS-TOT-AMOUNT-TTC (WS-SEARCH-IDX)   TO RL-AMOUNT-TTC.
+019200     MOVE WS-REPORT-DETAIL-LINE TO REPORT-LINE.
+019300     WRITE REPORT-LINE.
+019400 3100-PRINT-TOTALS-LINE-EXIT.
+019500     EXIT.
+019600*----------------------------------------------------------
+019700* 8000-TERMINATE - CLOSE FILES AND RETURN TO OPERATING
+019800*                  SYSTEM
+019900*----------------------------------------------------------
+020000 8000-TERMINATE.
+020100     CLOSE FOUT.
+020200     CLOSE REPORT-OUT.
+020300 8000-TERMINATE-EXIT.
+020400     EXIT.
