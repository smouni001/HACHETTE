@@ -0,0 +1,223 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    DEMOARCH.
+000030 AUTHOR.        R. FABIANI.
+000040 INSTALLATION.  BILLING SYSTEMS - INVOICE EXTRACT.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------
+000100* 2026-08-09 RF  INITIAL VERSION - SPLITS OUT-REC RECORDS
+000110*                OLDER THAN THE RETENTION CUTOFF OUT OF FOUT
+000120*                INTO A DATED HISTORY FILE, LEAVING ONLY
+000130*                CURRENT-PERIOD INVOICES BEHIND FOR DEMOREPT
+000140*                AND THE OTHER DOWNSTREAM JOBS TO SCAN.
+000150*                GDG-STYLE GENERATIONS ARE APPROXIMATED WITH
+000160*                A SINGLE HISTORY FILE NAMED BY RUN-DATE
+000170*                SINCE THIS SHOP HAS NOT CATALOGED A TRUE
+000180*                GDG BASE FOR INVOICE HISTORY.
+000190* 2026-08-09 RF  THE REBUILT CURRENT-PERIOD EXTRACT IS NOW
+000200*                SWAPPED BACK OVER THE WORKING FOUT (VIA
+000210*                CBL_DELETE_FILE/CBL_RENAME_FILE) AS THE LAST
+000220*                STEP OF THE RUN, SINCE THIS SHOP HAS NO JCL
+000230*                STEP TO DO THE CATALOG SWAP FOR US. FOUT
+000240*                NOW ACTUALLY ENDS UP HOLDING ONLY THE
+000250*                CURRENT-PERIOD RECORDS, AS INTENDED.
+000260* 2026-08-09 RF  CUR-REC/HIST-REC WERE FLAT PIC X(80) SLOTS,
+000270*                16 BYTES WIDER THAN THE REAL 64-BYTE OUT-REC
+000280*                LAYOUT, SO THE TRAILING MOVE PADDING DESYNCED
+000290*                ANY READER FD'D ON THE CORRECT OUTRECL
+000300*                LAYOUT. BOTH ARE NOW COPY OUTRECL ITSELF.
+000310*                FOUT-HISTORY IS ALSO NOW OPENED EXTEND
+000320*                AGAINST A RUN-DATE-STAMPED FILE NAME, SO
+000330*                REPEAT RUNS ON THE SAME DAY ACCUMULATE
+000340*                INSTEAD OF ERASING EACH OTHER, AND EACH DAY
+000350*                GETS ITS OWN HISTORY GENERATION AS THE
+000360*                ORIGINAL COMMENT ABOVE ALWAYS SAID IT SHOULD.
+000370* 2026-08-09 RF  RENAMED THE REBUILT CURRENT-PERIOD SCRATCH
+000380*                FILE FROM FOUT.NEW TO FOUTARCH - DEMOCOB
+000390*                ALSO SCRATCHES A FOUT.NEW WHILE A BATCH IS
+000400*                RUNNING, AND THE TWO WOULD OTHERWISE CLOBBER
+000410*                EACH OTHER IF DEMOARCH EVER RAN WHILE A
+000420*                FAILED DEMOCOB RUN HAD ONE LEFT FOR REVIEW.
+000430*----------------------------------------------------------
+000440 ENVIRONMENT DIVISION.
+000450 INPUT-OUTPUT SECTION.
+000460 FILE-CONTROL.
+000470     SELECT FOUT ASSIGN TO "FOUT"
+000480         ORGANIZATION IS SEQUENTIAL.
+000490
+000500     SELECT FOUT-CURRENT ASSIGN TO "FOUTARCH"
+000510         ORGANIZATION IS SEQUENTIAL.
+000520
+000530     SELECT FOUT-HISTORY ASSIGN TO WS-HISTORY-FILENAME
+000540         ORGANIZATION IS SEQUENTIAL
+000545         FILE STATUS IS WS-HISTORY-FILE-STATUS.
+000550
+000560 DATA DIVISION.
+000570 FILE SECTION.
+000580 FD  FOUT
+000590     RECORDING MODE IS F.
+000600     COPY OUTRECL.
+000610
+000620 FD  FOUT-CURRENT
+000630     RECORDING MODE IS F.
+000640     COPY OUTRECL REPLACING ==OUT-REC== BY ==CUR-REC==.
+000650
+000660 FD  FOUT-HISTORY
+000670     RECORDING MODE IS F.
+000680     COPY OUTRECL REPLACING ==OUT-REC== BY ==HIST-REC==.
+000690
+000700 WORKING-STORAGE SECTION.
+000710 77  WS-EOF-SWITCH          PIC X(01) VALUE 'N'.
+000720     88 END-OF-FOUT         VALUE 'Y'.
+000730*----------------------------------------------------------
+000740* RETENTION CUTOFF - RUN-DATE MINUS THE RETENTION PERIOD,
+000750* SUPPLIED ON THE COMMAND LINE AS CCYYMMDD. ANY OUT-REC
+000760* WITH AN INVOICE-DATE BEFORE THIS CUTOFF IS ARCHIVED.
+000770*----------------------------------------------------------
+000780 77  WS-CUTOFF-PARM         PIC X(08) VALUE SPACES.
+000790 77  WS-RETENTION-CUTOFF    PIC 9(08) VALUE ZERO.
+000800
+000810 77  WS-CURRENT-COUNT       PIC 9(07) COMP VALUE ZERO.
+000820 77  WS-HISTORY-COUNT       PIC 9(07) COMP VALUE ZERO.
+000830*----------------------------------------------------------
+000840* HISTORY FILE IS NAMED BY RUN DATE SO EACH DAY GETS ITS OWN
+000850* GENERATION INSTEAD OF ONE FILE EVERY RUN EVER WRITES TO.
+000860*----------------------------------------------------------
+000870 77  WS-RUN-DATE            PIC 9(08) VALUE ZERO.
+000880 77  WS-HISTORY-FILENAME    PIC X(17) VALUE SPACES.
+000885 77  WS-HISTORY-FILE-STATUS PIC X(02) VALUE "00".
+000888     88 HISTORY-FILE-NOT-FOUND VALUE "35".
+000890*----------------------------------------------------------
+000900* WORKING STORAGE USED TO SWAP THE REBUILT CURRENT-PERIOD
+000910* EXTRACT BACK OVER THE WORKING FOUT ONCE THE SPLIT IS DONE
+000920*----------------------------------------------------------
+000930 77  WS-FOUT-OLD-NAME       PIC X(08) VALUE "FOUT".
+000940 77  WS-FOUT-NEW-NAME       PIC X(08) VALUE "FOUTARCH".
+000950 77  WS-SWAP-STATUS         PIC S9(09) COMP-5 VALUE ZERO.
+000960
+000970 PROCEDURE DIVISION.
+000980*----------------------------------------------------------
+000990* 0000-MAINLINE
+001000*----------------------------------------------------------
+001010 0000-MAINLINE.
+001020     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001030     PERFORM 2000-SPLIT-FOUT
+001040         THRU 2000-SPLIT-FOUT-EXIT
+001050         UNTIL END-OF-FOUT.
+001060     PERFORM 8000-TERMINATE THRU 8000-TERMINATE-EXIT.
+001070     STOP RUN.
+001080*----------------------------------------------------------
+001090* 1000-INITIALIZE - FETCH THE RETENTION CUTOFF FROM THE
+001100*                   COMMAND LINE AND OPEN THE FILES
+001110*----------------------------------------------------------
+001120 1000-INITIALIZE.
+001130     ACCEPT WS-CUTOFF-PARM FROM COMMAND-LINE.
+001140     IF WS-CUTOFF-PARM = SPACES
+001150         MOVE ZERO TO WS-RETENTION-CUTOFF
+001160     ELSE
+001170         MOVE WS-CUTOFF-PARM TO WS-RETENTION-CUTOFF
+001180     END-IF.
+001190     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001200     STRING "FOUTHIST." WS-RUN-DATE DELIMITED BY SIZE
+001210         INTO WS-HISTORY-FILENAME.
+001220     OPEN INPUT FOUT.
+001230     OPEN OUTPUT FOUT-CURRENT.
+001240*    OPEN EXTEND APPENDS TO THE HISTORY GENERATION ON ANY
+001250*    LATER RUN MADE THE SAME DAY, RATHER THAN ERASING WHAT IS
+001255*    THERE, BUT GNUCOBOL'S OPEN EXTEND DOES NOT CREATE A
+001257*    MISSING FILE - SO THE FIRST ARCHIVAL RUN OF ANY CALENDAR
+001259*    DAY, WHEN THAT DAY'S GENERATION DOES NOT EXIST YET, FALLS
+001261*    BACK TO OPEN OUTPUT TO CREATE IT.
+001270     OPEN EXTEND FOUT-HISTORY.
+001273     IF HISTORY-FILE-NOT-FOUND
+001276         OPEN OUTPUT FOUT-HISTORY
+001279     END-IF.
+001280     PERFORM 2100-READ-FOUT THRU 2100-READ-FOUT-EXIT.
+001290 1000-INITIALIZE-EXIT.
+001300     EXIT.
+001310*----------------------------------------------------------
+001320* 2000-SPLIT-FOUT - ROUTE ONE OUT-REC TO THE CURRENT FILE
+001330*                   OR THE HISTORY FILE BASED ON ITS
+001340*                   INVOICE-DATE, THEN READ THE NEXT RECORD
+001350*----------------------------------------------------------
+001360 2000-SPLIT-FOUT.
+001370     IF INVOICE-DATE IN OUT-REC < WS-RETENTION-CUTOFF
+001380         PERFORM 2200-WRITE-HISTORY
+001390             THRU 2200-WRITE-HISTORY-EXIT
+001400     ELSE
+001410         PERFORM 2300-WRITE-CURRENT
+001420             THRU 2300-WRITE-CURRENT-EXIT
+001430     END-IF.
+001440     PERFORM 2100-READ-FOUT THRU 2100-READ-FOUT-EXIT.
+001450 2000-SPLIT-FOUT-EXIT.
+001460     EXIT.
+001470*----------------------------------------------------------
+001480* 2100-READ-FOUT - READ ONE RECORD FROM FOUT
+001490*----------------------------------------------------------
+001500 2100-READ-FOUT.
+001510     READ FOUT
+001520         AT END
+001530             MOVE 'Y' TO WS-EOF-SWITCH
+001540     END-READ.
+001550 2100-READ-FOUT-EXIT.
+001560     EXIT.
+001570*----------------------------------------------------------
+001580* 2200-WRITE-HISTORY - COPY AN AGED OUT-REC TO THE DATED
+001590*                      HISTORY FILE
+001600*----------------------------------------------------------
+001610 2200-WRITE-HISTORY.
+001620     MOVE OUT-REC TO HIST-REC.
+001630     WRITE HIST-REC.
+001640     ADD 1 TO WS-HISTORY-COUNT.
+001650 2200-WRITE-HISTORY-EXIT.
+001660     EXIT.
+001670*----------------------------------------------------------
+001680* 2300-WRITE-CURRENT - COPY A CURRENT-PERIOD OUT-REC TO THE
+001690*                      REBUILT WORKING FOUT
+001700*----------------------------------------------------------
+001710 2300-WRITE-CURRENT.
+001720     MOVE OUT-REC TO CUR-REC.
+001730     WRITE CUR-REC.
+001740     ADD 1 TO WS-CURRENT-COUNT.
+001750 2300-WRITE-CURRENT-EXIT.
+001760     EXIT.
+001770*----------------------------------------------------------
+001780* 8000-TERMINATE - CLOSE FILES, SWAP THE REBUILT CURRENT-
+001790*                  PERIOD EXTRACT BACK OVER FOUT, AND REPORT
+001800*                  HOW MANY RECORDS WENT EACH WAY
+001810*----------------------------------------------------------
+001820 8000-TERMINATE.
+001830     CLOSE FOUT.
+001840     CLOSE FOUT-CURRENT.
+001850     CLOSE FOUT-HISTORY.
+001860     PERFORM 8100-SWAP-CURRENT-TO-FOUT
+001870         THRU 8100-SWAP-CURRENT-TO-FOUT-EXIT.
+001880     DISPLAY "DEMOARCH: " WS-CURRENT-COUNT " CURRENT, "
+001890         WS-HISTORY-COUNT " ARCHIVED".
+001900 8000-TERMINATE-EXIT.
+001910     EXIT.
+001920*----------------------------------------------------------
+001930* 8100-SWAP-CURRENT-TO-FOUT - DELETE THE OLD FOUT AND RENAME
+001940*                             THE REBUILT CURRENT-PERIOD
+001950*                             EXTRACT OVER IT, SO THE WORKING
+001960*                             FOUT ENDS UP HOLDING ONLY
+001970*                             CURRENT-PERIOD RECORDS. THIS
+001980*                             SHOP HAS NO JCL STEP TO DO THE
+001990*                             CATALOG SWAP, SO DEMOARCH DOES
+002000*                             IT ITSELF VIA THE RUN-TIME
+002010*                             LIBRARY.
+002020*----------------------------------------------------------
+002030 8100-SWAP-CURRENT-TO-FOUT.
+002040     CALL "CBL_DELETE_FILE" USING WS-FOUT-OLD-NAME
+002050         RETURNING WS-SWAP-STATUS.
+002060     CALL "CBL_RENAME_FILE" USING WS-FOUT-NEW-NAME
+002070         WS-FOUT-OLD-NAME
+002080         RETURNING WS-SWAP-STATUS.
+002090     IF WS-SWAP-STATUS NOT = ZERO
+002100         DISPLAY "DEMOARCH - WARNING - COULD NOT SWAP "
+002110             "FOUTARCH OVER FOUT, STATUS = " WS-SWAP-STATUS
+002120     END-IF.
+002130 8100-SWAP-CURRENT-TO-FOUT-EXIT.
+002140     EXIT.
