@@ -0,0 +1,140 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DEMOEXTR.
+000300 AUTHOR.        R. FABIANI.
+000400 INSTALLATION.  BILLING SYSTEMS - INVOICE EXTRACT.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------
+001000* 2026-08-09 RF  INITIAL VERSION - READS FOUT AND WRITES A
+001100*                COMMA-DELIMITED, DISPLAY-NUMERIC VERSION OF
+001200*                EACH OUT-REC SO THE AR SYSTEM CAN LOAD THE
+001300*                EXTRACT DIRECTLY INSTEAD OF GOING THROUGH A
+001400*                MANUAL REFORMAT STEP.
+001500*----------------------------------------------------------
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT FOUT ASSIGN TO "FOUT"
+002000         ORGANIZATION IS SEQUENTIAL.
+002100
+002200     SELECT AR-EXTRACT ASSIGN TO "DEMOEXTR.OUT"
+002300         ORGANIZATION IS SEQUENTIAL.
+002400
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  FOUT
+002800     RECORDING MODE IS F.
+002900     COPY OUTRECL.
+003000
+003100 FD  AR-EXTRACT
+003200     RECORDING MODE IS F.
+003300 01  AR-LINE                PIC X(132).
+003400
+003500 WORKING-STORAGE SECTION.
+003600 77  WS-EOF-SWITCH          PIC X(01) VALUE 'N'.
+003700     88 END-OF-FOUT         VALUE 'Y'.
+003800*----------------------------------------------------------
+003900* DISPLAY-NUMERIC EDIT FIELDS USED TO UNPACK THE COMP-3
+004000* AMOUNTS BEFORE THEY ARE STRUNG INTO THE CSV LINE.
+004100*----------------------------------------------------------
+004200 77  WS-AMOUNT-HT-ED        PIC -9(7).99.
+004300 77  WS-TVA-AMOUNT-ED       PIC -9(7).99.
+004400 77  WS-AMOUNT-TTC-ED       PIC -9(7).99.
+004500 77  WS-EUR-EQUIV-AMT-ED    PIC -9(7).99.
+004600
+004700 01  WS-CSV-LINE.
+004800     05 CSV-REC-TYPE        PIC X(03).
+004900     05 FILLER              PIC X(01) VALUE ",".
+005000     05 CSV-INVOICE-NO      PIC 9(10).
+005100     05 FILLER              PIC X(01) VALUE ",".
+005200     05 CSV-INVOICE-DATE    PIC 9(08).
+005300     05 FILLER              PIC X(01) VALUE ",".
+005400     05 CSV-AMOUNT-HT       PIC X(11).
+005500     05 FILLER              PIC X(01) VALUE ",".
+005600     05 CSV-TVA-AMOUNT      PIC X(11).
+005700     05 FILLER              PIC X(01) VALUE ",".
+005800     05 CSV-AMOUNT-TTC      PIC X(11).
+005900     05 FILLER              PIC X(01) VALUE ",".
+006000     05 CSV-CURRENCY-CODE   PIC X(03).
+006100     05 FILLER              PIC X(01) VALUE ",".
+006200     05 CSV-EUR-EQUIV-AMT   PIC X(11).
+006300     05 FILLER              PIC X(01) VALUE ",".
+006400     05 CSV-LABEL-TEXT      PIC X(20).
+006500
+006600 77  WS-EXTRACT-COUNT       PIC 9(07) COMP VALUE ZERO.
+006700
+006800 PROCEDURE DIVISION.
+006900*----------------------------------------------------------
+007000* 0000-MAINLINE
+007100*----------------------------------------------------------
+007200 0000-MAINLINE.
+007300     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+007400     PERFORM 2000-EXTRACT-FOUT
+007500         THRU 2000-EXTRACT-FOUT-EXIT
+007600         UNTIL END-OF-FOUT.
+007700     PERFORM 8000-TERMINATE THRU 8000-TERMINATE-EXIT.
+007800     STOP RUN.
+007900*----------------------------------------------------------
+008000* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ
+008100*----------------------------------------------------------
+008200 1000-INITIALIZE.
+008300     OPEN INPUT FOUT.
+008400     OPEN OUTPUT AR-EXTRACT.
+008500     PERFORM 2100-READ-FOUT THRU 2100-READ-FOUT-EXIT.
+008600 1000-INITIALIZE-EXIT.
+008700     EXIT.
+008800*----------------------------------------------------------
+008900* 2000-EXTRACT-FOUT - BUILD ONE CSV LINE FROM AN OUT-REC,
+009000*                     WRITE IT, AND READ THE NEXT RECORD
+009100*----------------------------------------------------------
+009200 2000-EXTRACT-FOUT.
+009300     PERFORM 2200-BUILD-CSV-LINE THRU 2200-BUILD-CSV-LINE-EXIT.
+009400     MOVE WS-CSV-LINE TO AR-LINE.
+009500     WRITE AR-LINE.
+009600     ADD 1 TO WS-EXTRACT-COUNT.
+009700     PERFORM 2100-READ-FOUT THRU 2100-READ-FOUT-EXIT.
+009800 2000-EXTRACT-FOUT-EXIT.
+009900     EXIT.
+010000*----------------------------------------------------------
+010100* 2100-READ-FOUT - READ ONE RECORD FROM FOUT
+010200*----------------------------------------------------------
+010300 2100-READ-FOUT.
+010400     READ FOUT
+010500         AT END
+010600             MOVE 'Y' TO WS-EOF-SWITCH
+010700     END-READ.
+010800 2100-READ-FOUT-EXIT.
+010900     EXIT.
+011000*----------------------------------------------------------
+011100* 2200-BUILD-CSV-LINE - UNPACK THE COMP-3 AMOUNTS TO DISPLAY
+011200*                       NUMERIC AND MOVE EVERY OUT-REC FIELD
+011300*                       INTO THE COMMA-DELIMITED LAYOUT
+011400*----------------------------------------------------------
+011500 2200-BUILD-CSV-LINE.
+011600     MOVE AMOUNT-HT      TO WS-AMOUNT-HT-ED.
+011700     MOVE TVA-AMOUNT     TO WS-TVA-AMOUNT-ED.
+011800     MOVE AMOUNT-TTC     TO WS-AMOUNT-TTC-ED.
+011900     MOVE EUR-EQUIV-AMT  TO WS-EUR-EQUIV-AMT-ED.
+012000     MOVE REC-TYPE       TO CSV-REC-TYPE.
+012100     MOVE INVOICE-NO     TO CSV-INVOICE-NO.
+012200     MOVE INVOICE-DATE   TO CSV-INVOICE-DATE.
+012300     MOVE WS-AMOUNT-HT-ED      TO CSV-AMOUNT-HT.
+012400     MOVE WS-TVA-AMOUNT-ED     TO CSV-TVA-AMOUNT.
+012500     MOVE WS-AMOUNT-TTC-ED     TO CSV-AMOUNT-TTC.
+012600     MOVE CURRENCY-CODE        TO CSV-CURRENCY-CODE.
+012700     MOVE WS-EUR-EQUIV-AMT-ED  TO CSV-EUR-EQUIV-AMT.
+012800     MOVE LABEL-TEXT           TO CSV-LABEL-TEXT.
+012900 2200-BUILD-CSV-LINE-EXIT.
+013000     EXIT.
+013100*----------------------------------------------------------
+013200* 8000-TERMINATE - CLOSE FILES AND REPORT HOW MANY RECORDS
+013300*                  WERE EXTRACTED
+013400*----------------------------------------------------------
+013500 8000-TERMINATE.
+013600     CLOSE FOUT.
+013700     CLOSE AR-EXTRACT.
+013800     DISPLAY "DEMOEXTR: " WS-EXTRACT-COUNT " RECORDS EXTRACTED".
+013900 8000-TERMINATE-EXIT.
+014000     EXIT.
